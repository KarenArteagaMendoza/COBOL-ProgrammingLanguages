@@ -1,17 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfConditionsPractice.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTER-FILE ASSIGN TO "VOTERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD VOTER-FILE.
+       01 VOTER-RECORD.
+           05 VOTER-NAME      PIC X(30).
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 VOTER-AGE       PIC 99.
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 VOTER-COUNTRY   PIC X(20).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-VOTER-STATUS   PIC X(2) VALUE SPACE.
+       01 VOTER-NAME-ENTRY PIC X(30).          *> User's name
        01 AGE              PIC 99.             *> User's age
        01 COUNTRY          PIC X(20).          *> User's country
        01 ELIGIBLE-TO-VOTE PIC X(3).           *> 'YES' or 'NO'
 
+       *> Minimum voting age by country. Adding a country is a data
+       *> change here, not a new IF/ELSE branch below.
+       01 VOTE-AGE-TABLE-VALUES.
+           05 FILLER PIC X(22) VALUE "USA                 18".
+           05 FILLER PIC X(22) VALUE "UK                  18".
+           05 FILLER PIC X(22) VALUE "JAPAN               18".
+           05 FILLER PIC X(22) VALUE "BRAZIL              16".
+           05 FILLER PIC X(22) VALUE "INDONESIA           17".
+
+       01 VOTE-AGE-TABLE REDEFINES VOTE-AGE-TABLE-VALUES.
+           05 VOTE-AGE-ENTRY OCCURS 5 TIMES.
+               10 VOTE-AGE-COUNTRY PIC X(20).
+               10 VOTE-AGE-MIN     PIC 99.
+
+       01 VOTE-TABLE-INDEX  PIC 9(2).
+       01 COUNTRY-FOUND     PIC X VALUE "N".
+       01 MIN-VOTING-AGE    PIC 99 VALUE 16.   *> Fallback for a country not in the table
+
        PROCEDURE DIVISION.
 
+           DISPLAY "Enter your name:"
+           ACCEPT VOTER-NAME-ENTRY
+
            DISPLAY "Enter your age:"
            ACCEPT AGE
+           PERFORM UNTIL AGE IS NUMERIC
+               DISPLAY "Age must be a number. Re-enter your age:"
+               ACCEPT AGE
+           END-PERFORM
 
            *> Simple IF: Check if user is an adult
            IF AGE >= 18
@@ -22,22 +65,46 @@
 
            DISPLAY "Enter your country:"
            ACCEPT COUNTRY
+           PERFORM UNTIL COUNTRY NOT = SPACES
+               DISPLAY "Country cannot be blank. Re-enter your country:"
+               ACCEPT COUNTRY
+           END-PERFORM
 
-           *> Nested IF: Check voting eligibility based on country and age
-           IF COUNTRY = "USA"
-               IF AGE >= 18
-                   MOVE "YES" TO ELIGIBLE-TO-VOTE
-               ELSE
-                   MOVE "NO" TO ELIGIBLE-TO-VOTE
+           *> Look up this country's minimum voting age in the table
+           MOVE "N" TO COUNTRY-FOUND
+           MOVE 16 TO MIN-VOTING-AGE
+           PERFORM VARYING VOTE-TABLE-INDEX FROM 1 BY 1
+                   UNTIL VOTE-TABLE-INDEX > 5
+               IF VOTE-AGE-COUNTRY(VOTE-TABLE-INDEX) = COUNTRY
+                   MOVE VOTE-AGE-MIN(VOTE-TABLE-INDEX) TO MIN-VOTING-AGE
+                   MOVE "Y" TO COUNTRY-FOUND
                END-IF
-           ELSE
-               IF AGE >= 16
-                   MOVE "YES" TO ELIGIBLE-TO-VOTE
-               ELSE
-                   MOVE "NO" TO ELIGIBLE-TO-VOTE
+               IF COUNTRY-FOUND = "Y"
+                   EXIT PERFORM
                END-IF
+           END-PERFORM
+
+           IF AGE >= MIN-VOTING-AGE
+               MOVE "YES" TO ELIGIBLE-TO-VOTE
+           ELSE
+               MOVE "NO" TO ELIGIBLE-TO-VOTE
            END-IF
 
            DISPLAY "Eligible to Vote: " ELIGIBLE-TO-VOTE
 
-           STOP RUN.
+           *> Add this run to the voter-registration file whenever
+           *> the eligibility check comes back "YES".
+           IF ELIGIBLE-TO-VOTE = "YES"
+               OPEN EXTEND VOTER-FILE
+               IF WS-VOTER-STATUS NOT = "00"
+                   OPEN OUTPUT VOTER-FILE
+               END-IF
+               MOVE SPACES TO VOTER-RECORD
+               MOVE VOTER-NAME-ENTRY TO VOTER-NAME
+               MOVE AGE TO VOTER-AGE
+               MOVE COUNTRY TO VOTER-COUNTRY
+               WRITE VOTER-RECORD
+               CLOSE VOTER-FILE
+           END-IF
+
+           GOBACK.
