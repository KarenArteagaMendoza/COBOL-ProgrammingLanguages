@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeDeptReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-FILE.
+           COPY "emprecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-AT-END          PIC X VALUE "N".
+       01 WS-GRAND-TOTAL     PIC 9(9)V99 VALUE 0.
+       01 WS-DISPLAY-SALARY  PIC Z(6)9.99.
+       01 WS-DEPT-ENTRIES    PIC 9(3) VALUE 0.
+       01 WS-DEPT-FOUND      PIC X VALUE "N".
+       01 WS-DEPT-INDEX      PIC 9(3).
+       01 WS-TRAILER-KEY     PIC 9(5) VALUE 99999.
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 50 TIMES.
+               10 WS-DEPT-NAME   PIC X(10).
+               10 WS-DEPT-COUNT  PIC 9(5).
+               10 WS-DEPT-TOTAL  PIC 9(9)V99.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT EMP-FILE
+
+           READ EMP-FILE
+               AT END
+                   MOVE "Y" TO WS-AT-END
+           END-READ
+
+           PERFORM UNTIL WS-AT-END = "Y"
+               IF EMP-ID NOT = WS-TRAILER-KEY
+                   PERFORM FIND-OR-ADD-DEPT
+                   ADD 1 TO WS-DEPT-COUNT(WS-DEPT-INDEX)
+                   ADD EMP-SALARY TO WS-DEPT-TOTAL(WS-DEPT-INDEX)
+                   ADD EMP-SALARY TO WS-GRAND-TOTAL
+               END-IF
+
+               READ EMP-FILE
+                   AT END
+                       MOVE "Y" TO WS-AT-END
+               END-READ
+           END-PERFORM
+
+           CLOSE EMP-FILE
+
+           DISPLAY "Department Subtotal Report"
+           DISPLAY "DEPT       HEADCOUNT SALARY-TOTAL"
+           DISPLAY "---------- --------- ------------"
+
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > WS-DEPT-ENTRIES
+               MOVE WS-DEPT-TOTAL(WS-DEPT-INDEX) TO WS-DISPLAY-SALARY
+               DISPLAY WS-DEPT-NAME(WS-DEPT-INDEX) " "
+                   WS-DEPT-COUNT(WS-DEPT-INDEX) " " WS-DISPLAY-SALARY
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-SALARY
+           DISPLAY " "
+           DISPLAY "Grand Total Salary: " WS-DISPLAY-SALARY
+
+           STOP RUN.
+
+       FIND-OR-ADD-DEPT.
+           MOVE "N" TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > WS-DEPT-ENTRIES
+               IF WS-DEPT-NAME(WS-DEPT-INDEX) = EMP-DEPT
+                   MOVE "Y" TO WS-DEPT-FOUND
+               END-IF
+               IF WS-DEPT-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-DEPT-FOUND = "N"
+               ADD 1 TO WS-DEPT-ENTRIES
+               MOVE WS-DEPT-ENTRIES TO WS-DEPT-INDEX
+               MOVE EMP-DEPT TO WS-DEPT-NAME(WS-DEPT-INDEX)
+               MOVE 0 TO WS-DEPT-COUNT(WS-DEPT-INDEX)
+               MOVE 0 TO WS-DEPT-TOTAL(WS-DEPT-INDEX)
+           END-IF.
