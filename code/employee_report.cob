@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-FILE.
+           COPY "emprecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-AT-END        PIC X VALUE "N".
+       01 WS-LINE-COUNT    PIC 9(2) VALUE 0.
+       01 WS-PAGE-NUMBER   PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01 WS-GRAND-TOTAL   PIC 9(9)V99 VALUE 0.
+       01 WS-DISPLAY-SALARY PIC Z(6)9.99.
+       01 WS-TRAILER-KEY    PIC 9(5) VALUE 99999.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT EMP-FILE
+
+           PERFORM PRINT-HEADING
+
+           READ EMP-FILE
+               AT END
+                   MOVE "Y" TO WS-AT-END
+           END-READ
+
+           PERFORM UNTIL WS-AT-END = "Y"
+               IF EMP-ID NOT = WS-TRAILER-KEY
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM PRINT-HEADING
+                   END-IF
+
+                   MOVE EMP-SALARY TO WS-DISPLAY-SALARY
+                   DISPLAY EMP-ID " " EMP-NAME " " WS-DISPLAY-SALARY
+                   ADD EMP-SALARY TO WS-GRAND-TOTAL
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+
+               READ EMP-FILE
+                   AT END
+                       MOVE "Y" TO WS-AT-END
+               END-READ
+           END-PERFORM
+
+           CLOSE EMP-FILE
+
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-SALARY
+           DISPLAY " "
+           DISPLAY "Grand Total Salary: " WS-DISPLAY-SALARY
+
+           STOP RUN.
+
+       PRINT-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE 0 TO WS-LINE-COUNT
+           DISPLAY " "
+           DISPLAY "Payroll Summary Report - Page " WS-PAGE-NUMBER
+           DISPLAY "EMP-ID NAME                           SALARY"
+           DISPLAY "------ ------------------------------ ----------".
