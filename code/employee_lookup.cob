@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeLookup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-FILE.
+           COPY "emprecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS     PIC X(2) VALUE SPACE.
+       01 WS-LOOKUP-ID      PIC 9(5).
+       01 WS-DISPLAY-SALARY PIC Z(6)9.99.
+       01 WS-DISPLAY-MONTHLY PIC Z(6)9.99.
+       01 WS-ANOTHER        PIC X VALUE "Y".
+       01 WS-TRAILER-KEY    PIC 9(5) VALUE 99999.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT EMP-FILE
+
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "Unable to open EMPLOYEE.DAT - status "
+                   WS-EMP-STATUS "."
+           ELSE
+               PERFORM UNTIL WS-ANOTHER NOT = "Y"
+                   DISPLAY "Enter Employee ID to look up (5 digits):"
+                   ACCEPT WS-LOOKUP-ID
+                   PERFORM LOOKUP-EMPLOYEE
+
+                   DISPLAY "Look up another employee? (Y/N)"
+                   ACCEPT WS-ANOTHER
+               END-PERFORM
+
+               CLOSE EMP-FILE
+           END-IF
+
+           STOP RUN.
+
+       LOOKUP-EMPLOYEE.
+           IF WS-LOOKUP-ID = WS-TRAILER-KEY
+               DISPLAY "Employee ID " WS-LOOKUP-ID
+                   " is reserved for the trailer record."
+           ELSE
+               MOVE WS-LOOKUP-ID TO EMP-ID
+
+               READ EMP-FILE
+                   INVALID KEY
+                       DISPLAY "No employee found for ID " WS-LOOKUP-ID
+                   NOT INVALID KEY
+                       MOVE EMP-SALARY TO WS-DISPLAY-SALARY
+                       MOVE EMP-MONTHLY-SALARY TO WS-DISPLAY-MONTHLY
+                       DISPLAY "----- Employee Record -----"
+                       DISPLAY "ID:             " EMP-ID
+                       DISPLAY "Name:           " EMP-NAME
+                       DISPLAY "Department:     " EMP-DEPT
+                       DISPLAY "Annual Salary:  " WS-DISPLAY-SALARY
+                       DISPLAY "Monthly Salary: " WS-DISPLAY-MONTHLY
+               END-READ
+           END-IF.
