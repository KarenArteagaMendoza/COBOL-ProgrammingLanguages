@@ -4,57 +4,579 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "EMPLOYEE.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           *> ASSIGN DYNAMIC names a WORKING-STORAGE item rather than a
+           *> literal, so an overnight run's JCL can redirect any of
+           *> these four files by DD name (see RESOLVE-FILE-NAMES)
+           *> while an interactive run with no such override still
+           *> gets the same physical file name as always.
+           SELECT EMP-FILE ASSIGN DYNAMIC WS-EMP-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMP-FILE.
-       01 EMP-RECORD.
-           05 EMP-ID      PIC 9(5).
-           05 EMP-NAME    PIC X(30).
-           05 EMP-SALARY  PIC 9(7)V99.
+           COPY "emprecord.cpy".
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-EMP-ID      PIC 9(5).
+           05 TRANS-EMP-NAME    PIC X(30).
+           05 TRANS-EMP-DEPT    PIC X(10).
+           05 TRANS-EMP-SALARY  PIC 9(7)V99.
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-OPERATOR-ID  PIC X(10).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 AUDIT-TIMESTAMP    PIC X(21).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 AUDIT-EMP-ID       PIC 9(5).
+
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-RECORD-COUNT   PIC 9(5).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 CKPT-LAST-EMP-ID    PIC 9(5).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 CKPT-SESSION-SALARY PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-FILE-NAME    PIC X(40) VALUE "EMPLOYEE.DAT".
+       01 WS-TRANS-FILE-NAME  PIC X(40) VALUE "NEWHIRES.DAT".
+       01 WS-AUDIT-FILE-NAME  PIC X(40) VALUE "AUDITLOG.DAT".
+       01 WS-CKPT-FILE-NAME   PIC X(40) VALUE "EMPCKPT.DAT".
+
        01 WS-EMP-ID      PIC 9(5).
        01 WS-EMP-NAME    PIC X(30).
+       01 WS-EMP-DEPT    PIC X(10).
        01 WS-EMP-SALARY  PIC 9(7)V99.
 
-       01 WS-FINISH      PIC X VALUE "N".
+       01 WS-ACTION          PIC X VALUE SPACE.
+       01 WS-FINISH          PIC X VALUE "N".
+       01 WS-DUPLICATE-ID    PIC X VALUE "N".
+       01 WS-SALARY-CEILING  PIC 9(7)V99 VALUE 500000.00.
+       01 WS-SALARY-OK       PIC X VALUE "N".
+       01 WS-MODE            PIC X VALUE SPACE.
+       01 WS-TRANS-EOF       PIC X VALUE "N".
+       01 WS-TRANS-LOADED    PIC 9(5) VALUE 0.
+       01 WS-TRANS-SKIPPED   PIC 9(5) VALUE 0.
+       01 WS-OPERATOR-ID     PIC X(10) VALUE SPACE.
+       01 WS-CKPT-STATUS     PIC X(2) VALUE SPACE.
+       01 WS-SESSION-COUNT   PIC 9(5) VALUE 0.
+       01 WS-CKPT-INTERVAL   PIC 9(3) VALUE 5.
+       01 WS-WRITE-OK        PIC X VALUE "N".
+       01 WS-SESSION-SALARY-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-TRAILER-KEY     PIC 9(5) VALUE 99999.
+       01 WS-TRAILER-FOUND   PIC X VALUE "N".
+       01 WS-EMP-STATUS      PIC X(2) VALUE SPACE.
+       01 WS-ABORT           PIC X VALUE "N".
+       01 WS-AUDIT-STATUS    PIC X(2) VALUE SPACE.
+       01 WS-TRANS-STATUS    PIC X(2) VALUE SPACE.
+
+       01 WS-OPERATOR-PASSWORD  PIC X(10) VALUE SPACE.
+       01 WS-SIGNON-OK          PIC X VALUE "N".
+       01 WS-SIGNON-TRIES       PIC 9(1) VALUE 0.
+       01 WS-OPER-INDEX         PIC 9(2).
+
+       01 WS-TRAILER-DIRTY         PIC X VALUE "N".
+       01 WS-TRAILER-COUNT-DELTA   PIC S9(5) VALUE 0.
+       01 WS-TRAILER-SALARY-DELTA  PIC S9(9)V99 VALUE 0.
+       01 WS-OLD-SALARY            PIC 9(7)V99 VALUE 0.
+       01 WS-SALARY-DELTA          PIC S9(7)V99 VALUE 0.
+
+       01 WS-OPERATOR-TABLE-VALUES.
+           05 FILLER PIC X(20) VALUE "JSMITH    PAYROLL1  ".
+           05 FILLER PIC X(20) VALUE "RJONES    PAYROLL2  ".
+           05 FILLER PIC X(20) VALUE "MGARCIA   PAYROLL3  ".
+           05 FILLER PIC X(20) VALUE "ADMIN     LETMEIN1  ".
+           05 FILLER PIC X(20) VALUE SPACE.
+
+       01 WS-OPERATOR-TABLE REDEFINES WS-OPERATOR-TABLE-VALUES.
+           05 WS-OPERATOR-ENTRY OCCURS 5 TIMES.
+               10 WS-AUTH-OPERATOR-ID       PIC X(10).
+               10 WS-AUTH-OPERATOR-PASSWORD PIC X(10).
 
        PROCEDURE DIVISION.
 
-           OPEN OUTPUT EMP-FILE
+           PERFORM RESOLVE-FILE-NAMES
+
+           PERFORM RESET-SESSION-STATE
+
+           PERFORM SIGN-ON
+
+           IF WS-SIGNON-OK NOT = "Y"
+               DISPLAY "Sign-on failed. Ending run."
+               MOVE "Y" TO WS-ABORT
+           ELSE
+               DISPLAY "Interactive or Batch transaction-file mode"
+                   " (I/B)?"
+               ACCEPT WS-MODE
+               MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE
+
+               PERFORM SHOW-PRIOR-CHECKPOINT
+
+               PERFORM OPEN-EMP-FILE
+           END-IF
+
+           IF WS-ABORT = "Y"
+               DISPLAY "Unable to continue - ending run."
+           ELSE
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "Warning: unable to open AUDITLOG.DAT -"
+                       " status " WS-AUDIT-STATUS "."
+               END-IF
+
+               IF WS-MODE = "B"
+                   PERFORM BATCH-LOAD
+               ELSE
+                   PERFORM UNTIL WS-FINISH = "Y"
+                       DISPLAY "Add, Change, Delete or eXit (A/C/D/X)?"
+                       ACCEPT WS-ACTION
+                       MOVE FUNCTION UPPER-CASE(WS-ACTION) TO WS-ACTION
+
+                       EVALUATE WS-ACTION
+                           WHEN "A"
+                               PERFORM ADD-EMPLOYEE
+                           WHEN "C"
+                               PERFORM CHANGE-EMPLOYEE
+                           WHEN "D"
+                               PERFORM DELETE-EMPLOYEE
+                           WHEN "X"
+                               MOVE "Y" TO WS-FINISH
+                           WHEN OTHER
+                               DISPLAY "Please enter A, C, D or X."
+                       END-EVALUATE
+                   END-PERFORM
+               END-IF
+
+               IF WS-TRAILER-DIRTY = "Y"
+                   PERFORM WRITE-CHECKPOINT
+                   PERFORM WRITE-TRAILER-RECORD
+               END-IF
+
+               CLOSE EMP-FILE
+               IF WS-EMP-STATUS NOT = "00"
+                   DISPLAY "Warning: EMPLOYEE.DAT did not close cleanly"
+                       " - status " WS-EMP-STATUS "."
+               END-IF
+               CLOSE AUDIT-FILE
+           END-IF
+
+           DISPLAY "Done."
+           GOBACK.
+
+       RESOLVE-FILE-NAMES.
+           *> Lets the overnight JCL redirect any of these four files
+           *> by DD name (EMPFILE/NEWHIRES/AUDITLOG/EMPCKPT) without
+           *> touching the program; with no such environment variable
+           *> set, each file name falls back to its usual literal.
+           ACCEPT WS-EMP-FILE-NAME FROM ENVIRONMENT "EMPFILE"
+               ON EXCEPTION
+                   MOVE "EMPLOYEE.DAT" TO WS-EMP-FILE-NAME
+           END-ACCEPT
+           ACCEPT WS-TRANS-FILE-NAME FROM ENVIRONMENT "NEWHIRES"
+               ON EXCEPTION
+                   MOVE "NEWHIRES.DAT" TO WS-TRANS-FILE-NAME
+           END-ACCEPT
+           ACCEPT WS-AUDIT-FILE-NAME FROM ENVIRONMENT "AUDITLOG"
+               ON EXCEPTION
+                   MOVE "AUDITLOG.DAT" TO WS-AUDIT-FILE-NAME
+           END-ACCEPT
+           ACCEPT WS-CKPT-FILE-NAME FROM ENVIRONMENT "EMPCKPT"
+               ON EXCEPTION
+                   MOVE "EMPCKPT.DAT" TO WS-CKPT-FILE-NAME
+           END-ACCEPT.
+
+       RESET-SESSION-STATE.
+           *> This program is CALLed from MainMenu and can run more
+           *> than once per run unit. GnuCOBOL only reinitializes
+           *> WORKING-STORAGE to its VALUE clauses on the first CALL
+           *> (or after a CANCEL), so every item that tracks state
+           *> across a session has to be put back by hand here or a
+           *> second CALL picks up where the prior one left off.
+           MOVE SPACE TO WS-ACTION
+           MOVE "N"   TO WS-FINISH
+           MOVE "N"   TO WS-DUPLICATE-ID
+           MOVE "N"   TO WS-SALARY-OK
+           MOVE SPACE TO WS-MODE
+           MOVE "N"   TO WS-TRANS-EOF
+           MOVE 0     TO WS-TRANS-LOADED
+           MOVE 0     TO WS-TRANS-SKIPPED
+           MOVE SPACE TO WS-OPERATOR-ID
+           MOVE 0     TO WS-SESSION-COUNT
+           MOVE "N"   TO WS-WRITE-OK
+           MOVE 0     TO WS-SESSION-SALARY-TOTAL
+           MOVE "N"   TO WS-TRAILER-FOUND
+           MOVE "N"   TO WS-ABORT
+           MOVE SPACE TO WS-OPERATOR-PASSWORD
+           MOVE "N"   TO WS-SIGNON-OK
+           MOVE 0     TO WS-SIGNON-TRIES
+           MOVE "N"   TO WS-TRAILER-DIRTY
+           MOVE 0     TO WS-TRAILER-COUNT-DELTA
+           MOVE 0     TO WS-TRAILER-SALARY-DELTA
+           MOVE 0     TO WS-OLD-SALARY
+           MOVE 0     TO WS-SALARY-DELTA.
+
+       OPEN-EMP-FILE.
+           OPEN I-O EMP-FILE
+
+           IF WS-EMP-STATUS = "35"
+               DISPLAY "EMPLOYEE.DAT does not exist yet - creating it."
+               OPEN OUTPUT EMP-FILE
+               CLOSE EMP-FILE
+               OPEN I-O EMP-FILE
+           END-IF
+
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "Unable to open EMPLOYEE.DAT - status "
+                   WS-EMP-STATUS "."
+               MOVE "Y" TO WS-ABORT
+           END-IF.
+
+       SIGN-ON.
+           PERFORM UNTIL WS-SIGNON-OK = "Y" OR WS-SIGNON-TRIES >= 3
+               DISPLAY "Enter Operator ID:"
+               ACCEPT WS-OPERATOR-ID
+               DISPLAY "Enter Password:"
+               ACCEPT WS-OPERATOR-PASSWORD
+
+               PERFORM VALIDATE-OPERATOR
+
+               IF WS-SIGNON-OK NOT = "Y"
+                   ADD 1 TO WS-SIGNON-TRIES
+                   DISPLAY "Operator ID or password not recognized."
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-OPERATOR.
+           MOVE "N" TO WS-SIGNON-OK
+           PERFORM VARYING WS-OPER-INDEX FROM 1 BY 1
+                   UNTIL WS-OPER-INDEX > 5
+               IF WS-AUTH-OPERATOR-ID(WS-OPER-INDEX) = WS-OPERATOR-ID
+                       AND WS-AUTH-OPERATOR-PASSWORD(WS-OPER-INDEX)
+                           = WS-OPERATOR-PASSWORD
+                   MOVE "Y" TO WS-SIGNON-OK
+               END-IF
+               IF WS-SIGNON-OK = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BATCH-LOAD.
+           OPEN INPUT TRANS-FILE
+
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Unable to open NEWHIRES.DAT - status "
+                   WS-TRANS-STATUS "."
+               MOVE "Y" TO WS-TRANS-EOF
+           ELSE
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANS-EOF
+               END-READ
+           END-IF
 
-           PERFORM UNTIL WS-FINISH = "Y"
-               DISPLAY "Enter Employee ID:"
-               ACCEPT WS-EMP-ID
+           PERFORM UNTIL WS-TRANS-EOF = "Y"
+               MOVE TRANS-EMP-ID     TO WS-EMP-ID
+               MOVE TRANS-EMP-NAME   TO WS-EMP-NAME
+               MOVE TRANS-EMP-DEPT   TO WS-EMP-DEPT
+               MOVE TRANS-EMP-SALARY TO WS-EMP-SALARY
 
+               PERFORM CHECK-DUPLICATE-ID
+
+               IF WS-DUPLICATE-ID = "Y"
+                   DISPLAY "Skipping Employee ID " WS-EMP-ID
+                       " - already on file."
+                   MOVE "N" TO WS-DUPLICATE-ID
+                   ADD 1 TO WS-TRANS-SKIPPED
+               ELSE
+                   IF WS-EMP-SALARY = 0 OR
+                           WS-EMP-SALARY > WS-SALARY-CEILING
+                       DISPLAY "Skipping Employee ID " WS-EMP-ID
+                           " - salary out of range."
+                       ADD 1 TO WS-TRANS-SKIPPED
+                   ELSE
+                       PERFORM WRITE-NEW-EMPLOYEE
+                       ADD 1 TO WS-TRANS-LOADED
+                   END-IF
+               END-IF
+
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANS-EOF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+
+           DISPLAY "Batch load complete. Loaded: " WS-TRANS-LOADED
+               " Skipped: " WS-TRANS-SKIPPED.
+
+       ADD-EMPLOYEE.
+           DISPLAY "Enter Employee ID:"
+           ACCEPT WS-EMP-ID
+
+           PERFORM CHECK-DUPLICATE-ID
+
+           IF WS-DUPLICATE-ID = "Y"
+               MOVE "N" TO WS-DUPLICATE-ID
+           ELSE
                DISPLAY "Enter Employee Name:"
                ACCEPT WS-EMP-NAME
 
-               DISPLAY "Enter Employee Salary:"
-               ACCEPT WS-EMP-SALARY
+               DISPLAY "Enter Employee Department:"
+               ACCEPT WS-EMP-DEPT
+
+               PERFORM GET-VALID-SALARY
+
+               PERFORM WRITE-NEW-EMPLOYEE
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+           IF WS-EMP-ID = WS-TRAILER-KEY
+               DISPLAY "Employee ID " WS-EMP-ID
+                   " is reserved for the trailer record. Choose a"
+                   " different ID."
+               MOVE "Y" TO WS-DUPLICATE-ID
+           ELSE
+               MOVE WS-EMP-ID TO EMP-ID
+
+               READ EMP-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "Employee ID " WS-EMP-ID
+                           " is already on file. Use Change instead."
+                       MOVE "Y" TO WS-DUPLICATE-ID
+               END-READ
+           END-IF.
+
+       WRITE-NEW-EMPLOYEE.
+           MOVE WS-EMP-ID     TO EMP-ID
+           MOVE WS-EMP-NAME   TO EMP-NAME
+           MOVE WS-EMP-DEPT   TO EMP-DEPT
+           MOVE WS-EMP-SALARY TO EMP-SALARY
+           COMPUTE EMP-MONTHLY-SALARY = WS-EMP-SALARY / 12
+           MOVE "N" TO WS-WRITE-OK
+
+           WRITE EMP-RECORD
+               INVALID KEY
+                   DISPLAY "Employee ID " WS-EMP-ID
+                       " already on file. Record not added."
+               NOT INVALID KEY
+                   DISPLAY "Record added."
+                   MOVE "Y" TO WS-WRITE-OK
+           END-WRITE
+
+           IF WS-EMP-STATUS NOT = "00" AND WS-WRITE-OK NOT = "Y"
+               DISPLAY "WRITE to EMPLOYEE.DAT failed - status "
+                   WS-EMP-STATUS "."
+           END-IF
+
+           IF WS-WRITE-OK = "Y"
+               PERFORM WRITE-AUDIT-RECORD
+               ADD 1 TO WS-SESSION-COUNT
+               ADD WS-EMP-SALARY TO WS-SESSION-SALARY-TOTAL
+               ADD 1 TO WS-TRAILER-COUNT-DELTA
+               ADD WS-EMP-SALARY TO WS-TRAILER-SALARY-DELTA
+               MOVE "Y" TO WS-TRAILER-DIRTY
+               IF FUNCTION MOD(WS-SESSION-COUNT WS-CKPT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-TRAILER-KEY TO EMP-ID
+           MOVE "N" TO WS-TRAILER-FOUND
 
-               *> Move input data to record structure
-               MOVE WS-EMP-ID     TO EMP-ID
-               MOVE WS-EMP-NAME   TO EMP-NAME
-               MOVE WS-EMP-SALARY TO EMP-SALARY
+           READ EMP-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-TRAILER-FOUND
+           END-READ
 
-               *> Write to file
+           MOVE WS-TRAILER-KEY TO TR-ID
+           IF WS-TRAILER-FOUND = "Y"
+               ADD WS-TRAILER-COUNT-DELTA TO TR-RECORD-COUNT
+               ADD WS-TRAILER-SALARY-DELTA TO TR-TOTAL-SALARY
+               REWRITE EMP-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to update trailer record."
+               END-REWRITE
+               IF WS-EMP-STATUS NOT = "00"
+                   DISPLAY "Trailer REWRITE failed - status "
+                       WS-EMP-STATUS "."
+               END-IF
+           ELSE
+               MOVE WS-TRAILER-COUNT-DELTA TO TR-RECORD-COUNT
+               MOVE WS-TRAILER-SALARY-DELTA TO TR-TOTAL-SALARY
                WRITE EMP-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to write trailer record."
+               END-WRITE
+               IF WS-EMP-STATUS NOT = "00"
+                   DISPLAY "Trailer WRITE failed - status "
+                       WS-EMP-STATUS "."
+               END-IF
+           END-IF.
 
-               DISPLAY "Record saved. Add another? (Y/N)"
-               ACCEPT WS-FINISH
-               MOVE FUNCTION UPPER-CASE(WS-FINISH) TO WS-FINISH
-               IF WS-FINISH NOT = "Y"
-                   MOVE "Y" TO WS-FINISH
-               ELSE
-                   MOVE "N" TO WS-FINISH
+       SHOW-PRIOR-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+               DISPLAY "Prior session checkpoint: " CKPT-RECORD-COUNT
+                   " record(s) added, last ID written was "
+                   CKPT-LAST-EMP-ID ", salary total "
+                   CKPT-SESSION-SALARY "."
+               CLOSE CKPT-FILE
+           ELSE
+               DISPLAY "No prior checkpoint found. Starting fresh."
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE SPACES            TO CKPT-RECORD
+           MOVE WS-SESSION-COUNT        TO CKPT-RECORD-COUNT
+           MOVE WS-EMP-ID               TO CKPT-LAST-EMP-ID
+           MOVE WS-SESSION-SALARY-TOTAL TO CKPT-SESSION-SALARY
+
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "Warning: unable to open EMPCKPT.DAT -"
+                   " status " WS-CKPT-STATUS "."
+           ELSE
+               WRITE CKPT-RECORD
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "Warning: checkpoint write failed -"
+                       " status " WS-CKPT-STATUS "."
                END-IF
-           END-PERFORM
+               CLOSE CKPT-FILE
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "Warning: EMPCKPT.DAT did not close"
+                       " cleanly - status " WS-CKPT-STATUS "."
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-EMP-ID TO AUDIT-EMP-ID
+           WRITE AUDIT-RECORD.
+
+       CHANGE-EMPLOYEE.
+           DISPLAY "Enter Employee ID to correct:"
+           ACCEPT WS-EMP-ID
+
+           IF WS-EMP-ID = WS-TRAILER-KEY
+               DISPLAY "Employee ID " WS-EMP-ID
+                   " is reserved for the trailer record."
+           ELSE
+               MOVE WS-EMP-ID TO EMP-ID
 
-           CLOSE EMP-FILE
+               READ EMP-FILE
+                   INVALID KEY
+                       DISPLAY "No employee on file with that ID."
+                   NOT INVALID KEY
+                       DISPLAY "Current Name:       " EMP-NAME
+                       DISPLAY "Current Department: " EMP-DEPT
+                       DISPLAY "Current Salary:     " EMP-SALARY
+                       MOVE EMP-SALARY TO WS-OLD-SALARY
+                       DISPLAY "Enter corrected Employee Name:"
+                       ACCEPT WS-EMP-NAME
+                       DISPLAY "Enter corrected Employee Department:"
+                       ACCEPT WS-EMP-DEPT
+                       DISPLAY "Enter corrected Employee Salary:"
+                       PERFORM GET-VALID-SALARY
 
-           DISPLAY "All employee records saved successfully."
-           STOP RUN.
+                       MOVE WS-EMP-NAME   TO EMP-NAME
+                       MOVE WS-EMP-DEPT   TO EMP-DEPT
+                       MOVE WS-EMP-SALARY TO EMP-SALARY
+                       COMPUTE EMP-MONTHLY-SALARY = WS-EMP-SALARY / 12
+
+                       REWRITE EMP-RECORD
+                           INVALID KEY
+                               DISPLAY "Unable to rewrite record."
+                           NOT INVALID KEY
+                               DISPLAY "Record updated."
+                               COMPUTE WS-SALARY-DELTA =
+                                   WS-EMP-SALARY - WS-OLD-SALARY
+                               ADD WS-SALARY-DELTA
+                                   TO WS-TRAILER-SALARY-DELTA
+                               MOVE "Y" TO WS-TRAILER-DIRTY
+                       END-REWRITE
+
+                       IF WS-EMP-STATUS NOT = "00"
+                           DISPLAY "REWRITE failed - status "
+                               WS-EMP-STATUS "."
+                       END-IF
+               END-READ
+           END-IF.
+
+       DELETE-EMPLOYEE.
+           DISPLAY "Enter Employee ID to remove:"
+           ACCEPT WS-EMP-ID
+
+           IF WS-EMP-ID = WS-TRAILER-KEY
+               DISPLAY "Employee ID " WS-EMP-ID
+                   " is reserved for the trailer record."
+           ELSE
+               MOVE WS-EMP-ID TO EMP-ID
+
+               READ EMP-FILE
+                   INVALID KEY
+                       DISPLAY "No employee on file with that ID."
+                   NOT INVALID KEY
+                       MOVE EMP-SALARY TO WS-OLD-SALARY
+                       DELETE EMP-FILE
+                           INVALID KEY
+                               DISPLAY "Unable to delete record."
+                           NOT INVALID KEY
+                               DISPLAY "Record removed."
+                               SUBTRACT WS-OLD-SALARY
+                                   FROM WS-TRAILER-SALARY-DELTA
+                               SUBTRACT 1 FROM WS-TRAILER-COUNT-DELTA
+                               MOVE "Y" TO WS-TRAILER-DIRTY
+                       END-DELETE
+
+                       IF WS-EMP-STATUS NOT = "00"
+                           DISPLAY "DELETE on EMPLOYEE.DAT failed -"
+                               " status " WS-EMP-STATUS "."
+                       END-IF
+               END-READ
+           END-IF.
+
+       GET-VALID-SALARY.
+           MOVE "N" TO WS-SALARY-OK
+           PERFORM UNTIL WS-SALARY-OK = "Y"
+               ACCEPT WS-EMP-SALARY
+               IF WS-EMP-SALARY = 0
+                   DISPLAY "Salary must be greater than zero. Re-enter:"
+               ELSE
+                   IF WS-EMP-SALARY > WS-SALARY-CEILING
+                       DISPLAY "Salary exceeds the " WS-SALARY-CEILING
+                           " ceiling. Re-enter:"
+                   ELSE
+                       MOVE "Y" TO WS-SALARY-OK
+                   END-IF
+               END-IF
+           END-PERFORM.
