@@ -4,17 +4,28 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+       01 LOOP-LIMIT    PIC 9(2) VALUE 5.         *> Upper bound for all three examples below
        01 COUNTER       PIC 9(2) VALUE 1.        *> Loop counter for PERFORM UNTIL
        01 I             PIC 9(2).                *> Loop variable for VARYING loop
-       01 RUNNING-TOTAL PIC 9(4) VALUE 0.        *> Sum of numbers from 1 to 5
+       01 RUNNING-TOTAL PIC 9(4) VALUE 0.        *> Sum of numbers from 1 to LOOP-LIMIT
        01 ADD-TEXT      PIC X(40).               *> Used to build display string
 
        PROCEDURE DIVISION.
 
+           DISPLAY "Enter the loop limit (default 5):"
+           ACCEPT LOOP-LIMIT
+
            DISPLAY ">>> Example 1: PERFORM UNTIL <<<"
-           
-           *> Loop until COUNTER > 5
-           PERFORM UNTIL COUNTER > 5
+
+           *> This program is CALLed from MainMenu and can run more
+           *> than once per run unit, and GnuCOBOL only reinitializes
+           *> WORKING-STORAGE to its VALUE clauses on the first CALL,
+           *> so COUNTER has to be reset by hand the same way
+           *> RUNNING-TOTAL already is below.
+           MOVE 1 TO COUNTER
+
+           *> Loop until COUNTER > LOOP-LIMIT
+           PERFORM UNTIL COUNTER > LOOP-LIMIT
                DISPLAY "Iteration: " COUNTER
                ADD 1 TO COUNTER
            END-PERFORM
@@ -22,20 +33,20 @@
            DISPLAY ">>> Example 2: PERFORM VARYING <<<"
 
            *> Loop using VARYING syntax, which works like a FOR loop
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LOOP-LIMIT
                DISPLAY "Counting with I = " I
            END-PERFORM
 
-           DISPLAY ">>> Example 3: Add numbers 1 to 5 <<<"
+           DISPLAY ">>> Example 3: Add numbers 1 to " LOOP-LIMIT " <<<"
 
            *> Reset RUNNING-TOTAL and use a loop to accumulate
            MOVE 0 TO RUNNING-TOTAL
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LOOP-LIMIT
                ADD I TO RUNNING-TOTAL
                DISPLAY "Adding: " I " - Running Total: " RUNNING-TOTAL
            END-PERFORM
 
            DISPLAY "Final Total: " RUNNING-TOTAL
 
-           STOP RUN.
+           GOBACK.
