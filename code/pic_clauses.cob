@@ -1,13 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PicExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYSLIP-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD EMP-FILE.
+           COPY "emprecord.cpy".
+
+       FD PAYSLIP-FILE.
+       01 PAYSLIP-REC PIC X(40).
 
+       WORKING-STORAGE SECTION.
        01 EMPLOYEE-NAME     PIC X(30).        *> Alphanumeric text field (name)
        01 EMPLOYEE-ID       PIC 9(5).         *> 5-digit numeric ID
        01 ANNUAL-SALARY     PIC 9(7)V99.      *> Annual salary with 2 decimal places
        01 MONTHLY-SALARY    PIC 9(5)V99.      *> Monthly salary with 2 decimal places
+       01 WS-FOUND          PIC X VALUE "N".
+       01 WS-PAYSLIP-STATUS PIC X(2) VALUE SPACE.
+       01 WS-EMP-STATUS     PIC X(2) VALUE SPACE.
+       01 TRAILER-KEY       PIC 9(5) VALUE 99999.
+
+       *> Withholding-rate brackets, keyed by the top of each bracket's
+       *> MONTHLY-SALARY range; looked up instead of a single flat
+       *> rate so the brackets are a data change, not a code change.
+       01 TAX-BRACKET-TABLE-VALUES.
+           05 FILLER PIC X(11) VALUE "02000000100".
+           05 FILLER PIC X(11) VALUE "05000000150".
+           05 FILLER PIC X(11) VALUE "99999990250".
+
+       01 TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-TABLE-VALUES.
+           05 TAX-BRACKET-ENTRY OCCURS 3 TIMES.
+               10 TAX-BRACKET-CEILING PIC 9(5)V99.
+               10 TAX-BRACKET-RATE    PIC 9V999.
+
+       01 TAX-INDEX         PIC 9.
+       01 TAX-RATE-FOUND    PIC X VALUE "N".
+       01 WITHHOLDING-RATE  PIC 9V999.
+       01 TAX-WITHHOLDING   PIC 9(5)V99.      *> Estimated tax withheld from MONTHLY-SALARY
+       01 NET-MONTHLY-PAY   PIC 9(5)V99.      *> MONTHLY-SALARY less TAX-WITHHOLDING
+
+       *> Edited-picture fields for the payslip: these are what actually
+       *> get printed, so a trailing sign or a raw digit string never
+       *> reaches the employee.
+       01 ANNUAL-SALARY-ED   PIC $Z,ZZZ,ZZZ.99.
+       01 MONTHLY-SALARY-ED  PIC $ZZ,ZZZ.99.
+       01 TAX-WITHHOLDING-ED PIC $ZZ,ZZZ.99.
+       01 NET-MONTHLY-PAY-ED PIC $ZZ,ZZZ.99.
 
        PROCEDURE DIVISION.
 
@@ -16,15 +66,142 @@
 
            DISPLAY "Enter Employee ID (5 digits):"
            ACCEPT EMPLOYEE-ID
+           PERFORM UNTIL EMPLOYEE-ID NOT = TRAILER-KEY
+               DISPLAY "Employee ID " TRAILER-KEY
+                   " is reserved for the trailer record. Re-enter"
+                   " Employee ID:"
+               ACCEPT EMPLOYEE-ID
+           END-PERFORM
 
            DISPLAY "Enter Annual Salary:"
            ACCEPT ANNUAL-SALARY
 
            COMPUTE MONTHLY-SALARY = ANNUAL-SALARY / 12
 
+           *> Look up this MONTHLY-SALARY's withholding bracket
+           MOVE "N" TO TAX-RATE-FOUND
+           PERFORM VARYING TAX-INDEX FROM 1 BY 1 UNTIL TAX-INDEX > 3
+               IF MONTHLY-SALARY <= TAX-BRACKET-CEILING(TAX-INDEX)
+                   MOVE TAX-BRACKET-RATE(TAX-INDEX) TO WITHHOLDING-RATE
+                   MOVE "Y" TO TAX-RATE-FOUND
+               END-IF
+               IF TAX-RATE-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           COMPUTE TAX-WITHHOLDING = MONTHLY-SALARY * WITHHOLDING-RATE
+           COMPUTE NET-MONTHLY-PAY = MONTHLY-SALARY - TAX-WITHHOLDING
+
            DISPLAY "----- Employee Info -----"
            DISPLAY "Name: " EMPLOYEE-NAME
            DISPLAY "ID: " EMPLOYEE-ID
            DISPLAY "Monthly Salary: $" MONTHLY-SALARY
+           DISPLAY "Estimated Tax Withholding: $" TAX-WITHHOLDING
+
+           PERFORM SAVE-MONTHLY-SALARY
+           PERFORM WRITE-PAYSLIP
+
+           GOBACK.
+
+       SAVE-MONTHLY-SALARY.
+           OPEN I-O EMP-FILE
+
+           IF WS-EMP-STATUS = "35"
+               DISPLAY "EMPLOYEE.DAT does not exist yet - creating it."
+               OPEN OUTPUT EMP-FILE
+               CLOSE EMP-FILE
+               OPEN I-O EMP-FILE
+           END-IF
+
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "Unable to open EMPLOYEE.DAT - status "
+                   WS-EMP-STATUS ". Monthly salary not saved."
+           ELSE
+               MOVE EMPLOYEE-ID TO EMP-ID
+               MOVE "N" TO WS-FOUND
+
+               READ EMP-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-FOUND
+               END-READ
+
+               IF WS-FOUND = "Y"
+                   MOVE MONTHLY-SALARY TO EMP-MONTHLY-SALARY
+                   REWRITE EMP-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to update EMPLOYEE.DAT."
+                       NOT INVALID KEY
+                           DISPLAY "Monthly salary saved to"
+                               " EMPLOYEE.DAT."
+                   END-REWRITE
+               ELSE
+                   MOVE EMPLOYEE-NAME    TO EMP-NAME
+                   MOVE SPACES           TO EMP-DEPT
+                   MOVE ANNUAL-SALARY    TO EMP-SALARY
+                   MOVE MONTHLY-SALARY   TO EMP-MONTHLY-SALARY
+                   WRITE EMP-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to save to EMPLOYEE.DAT."
+                       NOT INVALID KEY
+                           DISPLAY "New employee record saved to"
+                               " EMPLOYEE.DAT."
+                   END-WRITE
+               END-IF
+
+               CLOSE EMP-FILE
+           END-IF.
+
+       WRITE-PAYSLIP.
+           MOVE ANNUAL-SALARY    TO ANNUAL-SALARY-ED
+           MOVE MONTHLY-SALARY   TO MONTHLY-SALARY-ED
+           MOVE TAX-WITHHOLDING  TO TAX-WITHHOLDING-ED
+           MOVE NET-MONTHLY-PAY  TO NET-MONTHLY-PAY-ED
+
+           OPEN EXTEND PAYSLIP-FILE
+           IF WS-PAYSLIP-STATUS NOT = "00"
+               OPEN OUTPUT PAYSLIP-FILE
+           END-IF
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "================ PAYSLIP ==============="
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "Employee: " EMPLOYEE-NAME
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "Employee ID: " EMPLOYEE-ID
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "Annual Salary:      " ANNUAL-SALARY-ED
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "Monthly Salary:     " MONTHLY-SALARY-ED
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "Tax Withholding:    " TAX-WITHHOLDING-ED
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "Net Monthly Pay:    " NET-MONTHLY-PAY-ED
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
+
+           MOVE SPACES TO PAYSLIP-REC
+           STRING "========================================"
+               DELIMITED BY SIZE INTO PAYSLIP-REC
+           WRITE PAYSLIP-REC
 
-           STOP RUN.
+           CLOSE PAYSLIP-FILE.
