@@ -1,28 +1,126 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ArrayExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-REPORT-FILE ASSIGN TO "SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SCORE-REPORT-FILE.
+       01 SCORE-REPORT-REC PIC X(40).
+
        WORKING-STORAGE SECTION.
 
+       01 ROSTER-COUNT PIC 99 VALUE 5.       *> How many students this run covers
+
        01 SCORES.
-          05 SCORE OCCURS 5 TIMES PIC 9(3).  *> Array of 5 scores, 3 digits each
+          05 SCORE OCCURS 1 TO 50 TIMES
+                    DEPENDING ON ROSTER-COUNT
+                    PIC 9(3).                *> One score per student on the roster
 
-       01 I        PIC 9 VALUE 1.            *> Loop counter
+       01 I        PIC 99 VALUE 1.           *> Loop counter
        01 TOTAL    PIC 9(4) VALUE 0.         *> Sum of scores
        01 AVERAGE  PIC 9(3)V9(2).            *> Computed average (e.g., 075.20)
+       01 MIN-SCORE     PIC 9(3).            *> Lowest score on the roster
+       01 MAX-SCORE     PIC 9(3).            *> Highest score on the roster
+       01 SCORE-DIFF    PIC S9(3)V9(2).      *> One score's distance from AVERAGE
+       01 SUM-SQ-DIFF   PIC 9(7)V9(4) VALUE 0. *> Sum of squared differences
+       01 VARIANCE      PIC 9(5)V9(4).       *> SUM-SQ-DIFF / ROSTER-COUNT
+       01 STD-DEV       PIC 9(3)V9(2).       *> Standard deviation of SCORE
 
        PROCEDURE DIVISION.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           OPEN OUTPUT SCORE-REPORT-FILE
+
+           *> This program is CALLed from MainMenu and can run more
+           *> than once per run unit, and GnuCOBOL only reinitializes
+           *> WORKING-STORAGE to its VALUE clauses on the first CALL,
+           *> so the accumulators from a prior run have to be cleared
+           *> by hand before this run adds to them.
+           MOVE 0 TO TOTAL
+           MOVE 0 TO SUM-SQ-DIFF
+
+           DISPLAY "How many students are on the roster (1-50)?"
+           ACCEPT ROSTER-COUNT
+           PERFORM UNTIL ROSTER-COUNT >= 1 AND ROSTER-COUNT <= 50
+               DISPLAY "Roster size must be 1-50. Re-enter:"
+               ACCEPT ROSTER-COUNT
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROSTER-COUNT
                DISPLAY "Enter score " I ":"
                ACCEPT SCORE(I)               *> Read each score into array
+               PERFORM UNTIL SCORE(I) <= 100
+                   DISPLAY "Score must be 0-100. Re-enter score " I ":"
+                   ACCEPT SCORE(I)
+               END-PERFORM
                ADD SCORE(I) TO TOTAL         *> Add score to total
+               IF I = 1
+                   MOVE SCORE(I) TO MIN-SCORE
+                   MOVE SCORE(I) TO MAX-SCORE
+               ELSE
+                   IF SCORE(I) < MIN-SCORE
+                       MOVE SCORE(I) TO MIN-SCORE
+                   END-IF
+                   IF SCORE(I) > MAX-SCORE
+                       MOVE SCORE(I) TO MAX-SCORE
+                   END-IF
+               END-IF
+
+               MOVE SPACES TO SCORE-REPORT-REC
+               STRING "Student " I " Score: " SCORE(I)
+                   DELIMITED BY SIZE INTO SCORE-REPORT-REC
+               WRITE SCORE-REPORT-REC
            END-PERFORM
 
-           COMPUTE AVERAGE = TOTAL / 5
+           COMPUTE AVERAGE = TOTAL / ROSTER-COUNT
+
+           *> Standard deviation needs AVERAGE, so it's a second pass
+           *> over SCORE rather than folded into the entry loop above.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROSTER-COUNT
+               COMPUTE SCORE-DIFF = SCORE(I) - AVERAGE
+               COMPUTE SUM-SQ-DIFF = SUM-SQ-DIFF
+                   + (SCORE-DIFF * SCORE-DIFF)
+           END-PERFORM
+
+           COMPUTE VARIANCE = SUM-SQ-DIFF / ROSTER-COUNT
+           COMPUTE STD-DEV = FUNCTION SQRT(VARIANCE)
+
+           MOVE SPACES TO SCORE-REPORT-REC
+           STRING "Total Score: " TOTAL
+               DELIMITED BY SIZE INTO SCORE-REPORT-REC
+           WRITE SCORE-REPORT-REC
+
+           MOVE SPACES TO SCORE-REPORT-REC
+           STRING "Average Score: " AVERAGE
+               DELIMITED BY SIZE INTO SCORE-REPORT-REC
+           WRITE SCORE-REPORT-REC
+
+           MOVE SPACES TO SCORE-REPORT-REC
+           STRING "Minimum Score: " MIN-SCORE
+               DELIMITED BY SIZE INTO SCORE-REPORT-REC
+           WRITE SCORE-REPORT-REC
+
+           MOVE SPACES TO SCORE-REPORT-REC
+           STRING "Maximum Score: " MAX-SCORE
+               DELIMITED BY SIZE INTO SCORE-REPORT-REC
+           WRITE SCORE-REPORT-REC
+
+           MOVE SPACES TO SCORE-REPORT-REC
+           STRING "Standard Deviation: " STD-DEV
+               DELIMITED BY SIZE INTO SCORE-REPORT-REC
+           WRITE SCORE-REPORT-REC
+
+           CLOSE SCORE-REPORT-FILE
 
            DISPLAY "----- Results -----"
            DISPLAY "Total Score: " TOTAL
            DISPLAY "Average Score: " AVERAGE
+           DISPLAY "Minimum Score: " MIN-SCORE
+           DISPLAY "Maximum Score: " MAX-SCORE
+           DISPLAY "Standard Deviation: " STD-DEV
 
-           STOP RUN.
+           GOBACK.
