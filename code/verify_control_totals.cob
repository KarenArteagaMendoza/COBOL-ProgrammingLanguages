@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerifyControlTotals.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> ASSIGN DYNAMIC names a WORKING-STORAGE item rather than a
+           *> literal, so the EMPCKPT DD in the driving JCL can
+           *> redirect this run to a different checkpoint file while a
+           *> standalone run with no such override still reads
+           *> EMPCKPT.DAT as before (see RESOLVE-FILE-NAME).
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-RECORD-COUNT   PIC 9(5).
+           05 FILLER              PIC X(1).
+           05 CKPT-LAST-EMP-ID    PIC 9(5).
+           05 FILLER              PIC X(1).
+           05 CKPT-SESSION-SALARY PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-FILE-NAME    PIC X(40) VALUE "EMPCKPT.DAT".
+       01 WS-CKPT-STATUS       PIC X(2) VALUE SPACE.
+       01 WS-CKPT-FOUND        PIC X VALUE "N".
+
+       01 WS-CONTROL-CARD.
+           05 CC-EXPECTED-COUNT   PIC 9(5).
+           05 FILLER              PIC X(1).
+           05 CC-EXPECTED-SALARY  PIC 9(9)V99.
+
+       01 WS-MISMATCH           PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+           PERFORM RESOLVE-FILE-NAME
+
+           DISPLAY "Enter expected record count and salary total:"
+           ACCEPT WS-CONTROL-CARD
+
+           PERFORM READ-CHECKPOINT
+
+           IF WS-CKPT-FOUND NOT = "Y"
+               DISPLAY "Unable to read EMPCKPT.DAT - status "
+                   WS-CKPT-STATUS ". Cannot verify control totals."
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM COMPARE-TOTALS
+
+               IF WS-MISMATCH = "Y"
+                   DISPLAY "Control totals did not balance. Restart"
+                       " from Employee ID " CKPT-LAST-EMP-ID
+                       " on the next run."
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY "Control totals balanced."
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       RESOLVE-FILE-NAME.
+           ACCEPT WS-CKPT-FILE-NAME FROM ENVIRONMENT "EMPCKPT"
+               ON EXCEPTION
+                   MOVE "EMPCKPT.DAT" TO WS-CKPT-FILE-NAME
+           END-ACCEPT.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       MOVE "35" TO WS-CKPT-STATUS
+                   NOT AT END
+                       MOVE "Y" TO WS-CKPT-FOUND
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       COMPARE-TOTALS.
+           MOVE "N" TO WS-MISMATCH
+
+           IF CKPT-RECORD-COUNT NOT = CC-EXPECTED-COUNT
+               DISPLAY "Record count mismatch - expected "
+                   CC-EXPECTED-COUNT " actual " CKPT-RECORD-COUNT "."
+               MOVE "Y" TO WS-MISMATCH
+           END-IF
+
+           IF CKPT-SESSION-SALARY NOT = CC-EXPECTED-SALARY
+               DISPLAY "Salary total mismatch - expected "
+                   CC-EXPECTED-SALARY " actual "
+                   CKPT-SESSION-SALARY "."
+               MOVE "Y" TO WS-MISMATCH
+           END-IF.
