@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL WS-CHOICE = 9
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       CALL "ArrayExample"
+                   WHEN 2
+                       CALL "IfConditionsPractice"
+                   WHEN 3
+                       CALL "SaveEmployeeToFile"
+                   WHEN 4
+                       CALL "LoopsPractice"
+                   WHEN 5
+                       CALL "PicExample"
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Please enter a number from the menu."
+               END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "Goodbye."
+
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "===== Practice Program Menu ====="
+           DISPLAY "1. ArrayExample"
+           DISPLAY "2. IfConditionsPractice"
+           DISPLAY "3. SaveEmployeeToFile"
+           DISPLAY "4. LoopsPractice"
+           DISPLAY "5. PicExample"
+           DISPLAY "9. Exit"
+           DISPLAY "Enter your choice:".
