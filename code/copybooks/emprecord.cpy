@@ -0,0 +1,16 @@
+      *> Shared employee record layout for EMPLOYEE.DAT.
+      *> Keyed on EMP-ID so the file can be opened INDEXED.
+       01 EMP-RECORD.
+           05 EMP-ID              PIC 9(5).
+           05 EMP-NAME            PIC X(30).
+           05 EMP-DEPT            PIC X(10).
+           05 EMP-SALARY          PIC 9(7)V99.
+           05 EMP-MONTHLY-SALARY  PIC 9(7)V99.
+
+      *> Trailer control record for GL reconciliation, written under the
+      *> reserved key EMP-TRAILER-KEY so it sorts last in the index.
+       01 EMP-TRAILER-REC REDEFINES EMP-RECORD.
+           05 TR-ID              PIC 9(5).
+           05 TR-RECORD-COUNT    PIC 9(6).
+           05 TR-TOTAL-SALARY    PIC 9(9)V99.
+           05 FILLER             PIC X(41).
