@@ -1,40 +1,114 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PolynomialsMain.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLY-INPUT-FILE ASSIGN TO "POLYIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLY-STATUS.
+
+           SELECT OPCTL-FILE ASSIGN TO "OPCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPCTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD POLY-INPUT-FILE.
+       01 POLY-INPUT-REC.
+           05 PI-POLY-ID      PIC X(1).
+           05 PI-DEGREE       PIC 99.
+           05 PI-COEF         OCCURS 20 TIMES
+                               PIC S9(4) SIGN IS TRAILING SEPARATE
+                               CHARACTER.
+
+       *> One operation per record: an ACTION-COMMAND value, a
+       *> one-character DEST polynomial ID that the operation reads
+       *> and overwrites, a one-character OPERAND polynomial ID that
+       *> supplies OTHER-REC, and an EVAL value for the "EVAL"/"ROOT"
+       *> actions. DEST/OPERAND ID "Z"/"P"/"Q"/"R" match the working
+       *> polynomials defined below.
+       FD OPCTL-FILE.
+       01 OPCTL-RECORD.
+           05 OPCTL-ACTION    PIC X(11).
+           05 OPCTL-DEST      PIC X(1).
+           05 OPCTL-OPERAND   PIC X(1).
+           05 OPCTL-EVAL      PIC S9(4) SIGN IS TRAILING SEPARATE
+                               CHARACTER.
+
        WORKING-STORAGE SECTION.
 
-       01 MAX-DEGREE          PIC 99 VALUE 20.
+       01 WS-POLY-STATUS      PIC X(2) VALUE SPACE.
+       01 WS-POLY-EOF         PIC X VALUE "N".
+       01 WS-POLY-MAX         PIC 99.
+
+       01 WS-OPCTL-STATUS     PIC X(2) VALUE SPACE.
+       01 WS-OPCTL-EOF        PIC X VALUE "N".
+
+       *> Upper bound for every polynomial's coefficient table below,
+       *> passed into PolynomialModule on every CALL so raising it
+       *> here is a data change, not a recompile of the module.
+       01 MAX-DEGREE-LIMIT    PIC 99 VALUE 20.
+
        01 NEW-DEGREE            PIC 99.
        01 I                   PIC 99.
        01 X                   PIC S9(4).
-       
+
        *> Define zero(x)
        01 Z.
            05 Z-DEGREE        PIC 99 VALUE 0.
-           05 Z-COEF          OCCURS 20 TIMES
-                               PIC S9(4) COMP-5 VALUE 0.
+           05 Z-COEF          OCCURS 1 TO 99 TIMES
+                               DEPENDING ON MAX-DEGREE-LIMIT
+                               PIC S9(4) COMP-5.
 
        *> Define p(x)
        01 P.
            05 P-DEGREE        PIC 99 VALUE 0.
-           05 P-COEF          OCCURS 20 TIMES
-                               PIC S9(4) COMP-5 VALUE 0.
+           05 P-COEF          OCCURS 1 TO 99 TIMES
+                               DEPENDING ON MAX-DEGREE-LIMIT
+                               PIC S9(4) COMP-5.
 
        *> Define q(x)
        01 Q.
            05 Q-DEGREE        PIC 99 VALUE 0.
-           05 Q-COEF          OCCURS 20 TIMES
-                               PIC S9(4) COMP-5 VALUE 0.
+           05 Q-COEF          OCCURS 1 TO 99 TIMES
+                               DEPENDING ON MAX-DEGREE-LIMIT
+                               PIC S9(4) COMP-5.
 
        *> Define r(x) for result of operations
        01 R.
            05 R-DEGREE        PIC 99 VALUE 0.
-           05 R-COEF          OCCURS 20 TIMES
-                               PIC S9(4) COMP-5 VALUE 0.
+           05 R-COEF          OCCURS 1 TO 99 TIMES
+                               DEPENDING ON MAX-DEGREE-LIMIT
+                               PIC S9(4) COMP-5.
+
+       01 EVAL-VALUE   PIC S9(4) VALUE 3.
+       01 ACTION-COMMAND      PIC X(11) VALUE SPACES.
+
+       *> Receives the remainder whenever ACTION-COMMAND is "DIV".
+       01 REM.
+           05 REM-DEGREE      PIC 99 VALUE 0.
+           05 REM-COEF        OCCURS 1 TO 99 TIMES
+                               DEPENDING ON MAX-DEGREE-LIMIT
+                               PIC S9(4) COMP-5.
+
+       *> Set by PolynomialModule to "Y" or "N" when ACTION-COMMAND
+       *> is "EQ".
+       01 EQ-RESULT           PIC X VALUE SPACE.
 
-       01 EVAL-VALUE   PIC 99 VALUE 3.
-       01 ACTION-COMMAND      PIC X(10) VALUE SPACES.
+       *> Generic scratch polynomials used to stage the DEST and
+       *> OPERAND of each OPCTL-FILE operation before the CALL.
+       01 WORK-REC.
+           05 WORK-DEGREE     PIC 99 VALUE 0.
+           05 WORK-COEF       OCCURS 1 TO 99 TIMES
+                               DEPENDING ON MAX-DEGREE-LIMIT
+                               PIC S9(4) COMP-5.
+
+       01 WORK-OTHER.
+           05 WORK-O-DEGREE   PIC 99 VALUE 0.
+           05 WORK-O-COEF     OCCURS 1 TO 99 TIMES
+                               DEPENDING ON MAX-DEGREE-LIMIT
+                               PIC S9(4) COMP-5.
 
        PROCEDURE DIVISION.
            *> zero(x) = 0
@@ -54,72 +128,284 @@
            MOVE 3 TO Q-COEF(3)
            MOVE 3 TO Q-DEGREE
 
+           *> p(x) and q(x) above are the built-in defaults, used only
+           *> when POLYIN.DAT is missing or leaves an ID out; when it's
+           *> present, LOAD-POLYNOMIALS overwrites them from the file
+           *> so this program can be re-run against a new polynomial
+           *> without recompiling.
+           PERFORM LOAD-POLYNOMIALS
+
+           *> If OPCTL.DAT is present, drive this run from its batch
+           *> of operations instead of the built-in demo sequence
+           *> below, so a different worklist of operations can be run
+           *> without editing or recompiling this program.
+           OPEN INPUT OPCTL-FILE
+           IF WS-OPCTL-STATUS = "00"
+               PERFORM RUN-BATCH-OPERATIONS
+           ELSE
+               PERFORM RUN-DEFAULT-DEMO
+           END-IF
+
+           STOP RUN.
+
+       RUN-DEFAULT-DEMO.
            *> Print zero(x)
            DISPLAY "zero(x)     = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING Z P EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT Z P EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> Print p(x)
            DISPLAY "p(x)        = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING P Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT P Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> Print q(x)
            DISPLAY "q(x)        = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING Q P EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT Q P EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> r = p + q
            MOVE P TO R
            MOVE "ADD" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
            DISPLAY "p(x) + q(x) = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> r = p * q
            MOVE P TO R
            MOVE "MUL" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
            DISPLAY "p(x) * q(x) = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> r = p(q(x))
            MOVE P TO R
            MOVE "COMP" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
            DISPLAY "p(q(x))     = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> r = 0 - p(x)
            MOVE Z TO R
            MOVE "SUB" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R P EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R P EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
            DISPLAY "0 - p(x)    = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> Evaluate p(3)
            MOVE 3 TO EVAL-VALUE
            DISPLAY "p(3)        = " WITH NO ADVANCING
            MOVE "EVAL" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING P Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT P Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> Derivative p'(x)
            MOVE P TO R
            MOVE "DERIV" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
            DISPLAY "p'(x)       = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
            *> Second derivative p''(x)
            MOVE "DERIV" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
            DISPLAY "p''(x)      = " WITH NO ADVANCING
            MOVE "DISPLAY2" TO ACTION-COMMAND
-           CALL "PolynomialModule" USING R Q EVAL-VALUE ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
 
-           STOP RUN.
+           *> r = p(x) / q(x), quotient in R and remainder in REM
+           MOVE P TO R
+           MOVE "DIV" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+           DISPLAY "p(x) / q(x) quotient  = " WITH NO ADVANCING
+           MOVE "DISPLAY2" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+           DISPLAY "p(x) / q(x) remainder = " WITH NO ADVANCING
+           MOVE REM TO R
+           MOVE "DISPLAY2" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+
+           *> Integral of p(x)
+           MOVE P TO R
+           MOVE "INTEG" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+           DISPLAY "Integral p(x) dx      = " WITH NO ADVANCING
+           MOVE "DISPLAY2" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+
+           *> Find a root of r = 0 - p(x) = -4x^3 - 3x^2 - 2x - 1,
+           *> starting the Newton's-method search from x = -1.
+           MOVE Z TO R
+           MOVE "SUB" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R P EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+           MOVE -1 TO EVAL-VALUE
+           MOVE "ROOT" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+
+           *> GCD of p(x) and q(x)
+           MOVE P TO R
+           MOVE "GCD" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+           DISPLAY "gcd(p(x), q(x))       = " WITH NO ADVANCING
+           MOVE "DISPLAY2" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+
+           *> p(x) in CSV form: degree,coef(n)...coef(0)
+           DISPLAY "p(x) CSV              = " WITH NO ADVANCING
+           MOVE "DISPLAY-CSV" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT P Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+
+           *> p(x) = p(x) ? (regression check that nothing mutated it)
+           MOVE P TO R
+           MOVE "EQ" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R P EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+           DISPLAY "p(x) = p(x)?          = " EQ-RESULT
+
+           *> p(x) = q(x) ?
+           MOVE "EQ" TO ACTION-COMMAND
+           CALL "PolynomialModule" USING MAX-DEGREE-LIMIT R Q EVAL-VALUE ACTION-COMMAND REM EQ-RESULT
+           DISPLAY "p(x) = q(x)?          = " EQ-RESULT.
+
+       LOAD-POLYNOMIALS.
+           *> Reads POLY-REC-shaped records from POLYIN.DAT and loads
+           *> each one into the matching working polynomial by its
+           *> one-character ID ("P", "Q", ...). A missing file just
+           *> leaves the built-in defaults set above in place.
+           COMPUTE WS-POLY-MAX = FUNCTION MIN(MAX-DEGREE-LIMIT 20)
+
+           OPEN INPUT POLY-INPUT-FILE
+           IF WS-POLY-STATUS NOT = "00"
+               DISPLAY "POLYIN.DAT not found - using built-in "
+                   "p(x) and q(x)."
+           ELSE
+               MOVE "N" TO WS-POLY-EOF
+               PERFORM UNTIL WS-POLY-EOF = "Y"
+                   READ POLY-INPUT-FILE
+                       AT END
+                           MOVE "Y" TO WS-POLY-EOF
+                       NOT AT END
+                           PERFORM STORE-POLY-INPUT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE POLY-INPUT-FILE
+           END-IF.
+
+       STORE-POLY-INPUT-REC.
+           *> PI-DEGREE comes straight from the POLYIN.DAT record; the
+           *> coefficient copy loops below are already bounded by
+           *> WS-POLY-MAX, so clamp PI-DEGREE to match instead of
+           *> letting P-DEGREE/Q-DEGREE claim terms that were never
+           *> actually loaded.
+           IF PI-DEGREE > WS-POLY-MAX
+               DISPLAY "POLYIN.DAT: degree " PI-DEGREE
+                   " for polynomial " PI-POLY-ID
+                   " exceeds the configured limit of " WS-POLY-MAX
+                   " - clamped."
+               MOVE WS-POLY-MAX TO PI-DEGREE
+           END-IF
+
+           EVALUATE PI-POLY-ID
+               WHEN "P"
+                   MOVE PI-DEGREE TO P-DEGREE
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > WS-POLY-MAX
+                       MOVE PI-COEF(I) TO P-COEF(I)
+                   END-PERFORM
+               WHEN "Q"
+                   MOVE PI-DEGREE TO Q-DEGREE
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > WS-POLY-MAX
+                       MOVE PI-COEF(I) TO Q-COEF(I)
+                   END-PERFORM
+               WHEN OTHER
+                   DISPLAY "Unknown polynomial ID in POLYIN.DAT: "
+                       PI-POLY-ID
+           END-EVALUATE.
+
+       RUN-BATCH-OPERATIONS.
+           *> OPCTL-FILE is already open at this point (the caller
+           *> used its open status to decide whether to come here).
+           MOVE "N" TO WS-OPCTL-EOF
+           PERFORM UNTIL WS-OPCTL-EOF = "Y"
+               READ OPCTL-FILE
+                   AT END
+                       MOVE "Y" TO WS-OPCTL-EOF
+                   NOT AT END
+                       PERFORM RUN-ONE-OPERATION
+               END-READ
+           END-PERFORM
+           CLOSE OPCTL-FILE.
+
+       RUN-ONE-OPERATION.
+           *> "LOAD" is a driver-only pseudo-action: it is never
+           *> passed to PolynomialModule, it just copies OPERAND's
+           *> current value onto DEST, e.g. "LOAD R P" starts R over
+           *> from p(x) before a chain of real operations on R.
+           IF OPCTL-ACTION = "LOAD"
+               PERFORM RESOLVE-OPERAND
+               MOVE WORK-OTHER TO WORK-REC
+               PERFORM STORE-DEST
+               DISPLAY "batch LOAD        " OPCTL-DEST " <- "
+                   OPCTL-OPERAND
+           ELSE
+               PERFORM RESOLVE-DEST
+               PERFORM RESOLVE-OPERAND
+               MOVE OPCTL-EVAL TO EVAL-VALUE
+               MOVE OPCTL-ACTION TO ACTION-COMMAND
+               CALL "PolynomialModule" USING MAX-DEGREE-LIMIT
+                   WORK-REC WORK-OTHER EVAL-VALUE ACTION-COMMAND
+                   REM EQ-RESULT
+               PERFORM STORE-DEST
+               DISPLAY "batch " ACTION-COMMAND " " OPCTL-DEST " "
+                   OPCTL-OPERAND
+               IF OPCTL-ACTION = "EQ"
+                   DISPLAY "  result = " EQ-RESULT
+               END-IF
+           END-IF.
+
+       RESOLVE-DEST.
+           EVALUATE OPCTL-DEST
+               WHEN "Z"
+                   MOVE Z TO WORK-REC
+               WHEN "P"
+                   MOVE P TO WORK-REC
+               WHEN "Q"
+                   MOVE Q TO WORK-REC
+               WHEN "R"
+                   MOVE R TO WORK-REC
+               WHEN OTHER
+                   DISPLAY "Unknown OPCTL-FILE DEST ID: " OPCTL-DEST
+           END-EVALUATE.
+
+       RESOLVE-OPERAND.
+           EVALUATE OPCTL-OPERAND
+               WHEN "Z"
+                   MOVE Z TO WORK-OTHER
+               WHEN "P"
+                   MOVE P TO WORK-OTHER
+               WHEN "Q"
+                   MOVE Q TO WORK-OTHER
+               WHEN "R"
+                   MOVE R TO WORK-OTHER
+               WHEN OTHER
+                   DISPLAY "Unknown OPCTL-FILE OPERAND ID: "
+                       OPCTL-OPERAND
+           END-EVALUATE.
+
+       STORE-DEST.
+           EVALUATE OPCTL-DEST
+               WHEN "Z"
+                   MOVE WORK-REC TO Z
+               WHEN "P"
+                   MOVE WORK-REC TO P
+               WHEN "Q"
+                   MOVE WORK-REC TO Q
+               WHEN "R"
+                   MOVE WORK-REC TO R
+               WHEN OTHER
+                   DISPLAY "Unknown OPCTL-FILE DEST ID: " OPCTL-DEST
+           END-EVALUATE.
