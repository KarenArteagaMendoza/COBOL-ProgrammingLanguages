@@ -5,38 +5,95 @@ IDENTIFICATION DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 MAX-DEGREE          PIC 99 VALUE 20.
+       01 MAX-DEGREE          PIC 99.
        01 NEW-DEGREE          PIC 99.
        01 TEMP-RESULT         PIC S9(9) VALUE 0.
        01 TEMP-POWER          PIC S9(9) VALUE 1.
-       01 I                   PIC 99.
-       01 J                   PIC 99.
+       *> I and J step all the way to 99 while clearing/scanning
+       *> TEMP-ARRAY's full physical range in MULTIPLY-POLYS and
+       *> COMPOSE-POLYS; PIC 99 can't hold the post-loop value of 100
+       *> that a PERFORM VARYING ... UNTIL > 99 needs to pass through
+       *> to stop, so both are PIC 999.
+       01 I                   PIC 999.
+       01 J                   PIC 999.
        01 K                   PIC 99.
        01 X                   PIC S9(4) VALUE 2.
        01 TMP-DEGREE          PIC 99 VALUE 0.
        01 INNER-RESULT        PIC S9(9).
        01 DISPLAY-COUNT       PIC 9 VALUE 0.
-       01 TEMP-ARRAY          OCCURS 20 TIMES PIC S9(9) COMP-5 VALUE 0.
+       01 TEMP-ARRAY          OCCURS 1 TO 99 TIMES DEPENDING ON MAX-DEGREE
+                               PIC S9(9) COMP-5.
        01 DISPLAY-COEF        PIC -Z(5).
        01 DISPLAY-EXP         PIC Z(2).
 
+       01 DIV-REM-DEGREE      PIC 99.
+       01 DIV-REM-ARRAY       OCCURS 1 TO 99 TIMES DEPENDING ON MAX-DEGREE
+                               PIC S9(9) COMP-5.
+       01 DIV-QUOT-ARRAY      OCCURS 1 TO 99 TIMES DEPENDING ON MAX-DEGREE
+                               PIC S9(9) COMP-5.
+       01 DIV-FACTOR          PIC S9(9) VALUE 0.
+       01 DIV-SHIFT           PIC 99.
+       01 DIV-Q-DEGREE        PIC 99.
+
+       01 ROOT-X              PIC S9(4) VALUE 0.
+       01 ROOT-FX             PIC S9(9) VALUE 0.
+       01 ROOT-FPX            PIC S9(9) VALUE 0.
+       01 ROOT-ITER           PIC 99 VALUE 0.
+       01 ROOT-MAX-ITER       PIC 99 VALUE 20.
+       01 ROOT-CONVERGED      PIC X VALUE "N".
+       01 ROOT-SAVE-DEGREE    PIC 99.
+       01 ROOT-SAVE-COEF      OCCURS 1 TO 99 TIMES DEPENDING ON MAX-DEGREE
+                               PIC S9(4) COMP-5.
+       01 ROOT-DERIV-DEGREE   PIC 99.
+       01 ROOT-DERIV-COEF     OCCURS 1 TO 99 TIMES DEPENDING ON MAX-DEGREE
+                               PIC S9(4) COMP-5.
+
+       01 GCD-A-DEGREE        PIC 99.
+       01 GCD-A-COEF          OCCURS 1 TO 99 TIMES DEPENDING ON MAX-DEGREE
+                               PIC S9(4) COMP-5.
+       01 GCD-B-DEGREE        PIC 99.
+       01 GCD-B-COEF          OCCURS 1 TO 99 TIMES DEPENDING ON MAX-DEGREE
+                               PIC S9(4) COMP-5.
+
+       *> Subscript for STORE-COEF-FROM-TEMP, kept separate from I/J/K
+       *> so a call from inside a PERFORM VARYING I or J loop can't
+       *> clobber that loop's own control variable.
+       01 OVERFLOW-IDX        PIC 99.
+       01 COEF-CEILING        PIC S9(4) VALUE 9999.
+
        LINKAGE SECTION.
 
+       01 MAX-DEGREE-LIMIT    PIC 99.
+
        01 POLY-REC.
            05 DEGREE        PIC 99.
-           05 COEF          OCCURS 20 TIMES
+           05 COEF          OCCURS 1 TO 99 TIMES
+                           DEPENDING ON MAX-DEGREE-LIMIT
                            PIC S9(4) COMP-5.
 
        01 OTHER-REC.
            05 O-DEGREE        PIC 99.
-           05 O-COEF        OCCURS 20 TIMES
+           05 O-COEF        OCCURS 1 TO 99 TIMES
+                           DEPENDING ON MAX-DEGREE-LIMIT
+                           PIC S9(4) COMP-5.
+
+       01 EVAL-VALUE      PIC S9(4).
+
+       01 ACTION-COMMAND     PIC X(11).
+
+       01 REMAINDER-REC.
+           05 REM-DEGREE      PIC 99.
+           05 REM-COEF        OCCURS 1 TO 99 TIMES
+                           DEPENDING ON MAX-DEGREE-LIMIT
                            PIC S9(4) COMP-5.
-       
-       01 EVAL-VALUE      PIC 99.
 
-       01 ACTION-COMMAND     PIC X(10).
+       *> Set by EQ-POLYS to "Y" or "N" when ACTION-COMMAND is "EQ".
+       01 EQ-RESULT          PIC X.
 
-       PROCEDURE DIVISION USING POLY-REC, OTHER-REC, EVAL-VALUE, ACTION-COMMAND.
+       PROCEDURE DIVISION USING MAX-DEGREE-LIMIT, POLY-REC, OTHER-REC,
+           EVAL-VALUE, ACTION-COMMAND, REMAINDER-REC, EQ-RESULT.
+
+       MOVE MAX-DEGREE-LIMIT TO MAX-DEGREE
 
        EVALUATE ACTION-COMMAND
            WHEN "DISPLAY2"
@@ -53,6 +110,18 @@ IDENTIFICATION DIVISION.
                PERFORM DERIVE-POLY
            WHEN "EVAL"
                PERFORM EVALUATE-POLY
+           WHEN "DIV"
+               PERFORM DIV-POLYS
+           WHEN "INTEG"
+               PERFORM INTEGRATE-POLY
+           WHEN "ROOT"
+               PERFORM ROOT-POLY
+           WHEN "GCD"
+               PERFORM GCD-POLYS
+           WHEN "EQ"
+               PERFORM EQ-POLYS
+           WHEN "DISPLAY-CSV"
+               PERFORM DISPLAY-POLY-CSV
            WHEN OTHER
                DISPLAY "Unknown command: " ACTION-COMMAND
        END-EVALUATE
@@ -92,6 +161,22 @@ IDENTIFICATION DIVISION.
            DISPLAY SPACE.
   
 
+       DISPLAY-POLY-CSV.
+           *> Comma-delimited alternative to DISPLAY-POLY-2: DEGREE
+           *> followed by COEF(DEGREE) down through COEF(1), for
+           *> feeding this polynomial into a spreadsheet or another
+           *> batch job instead of re-parsing the human-readable form.
+           MOVE DEGREE TO DISPLAY-EXP
+           DISPLAY FUNCTION TRIM(DISPLAY-EXP) "," WITH NO ADVANCING
+           PERFORM VARYING I FROM DEGREE BY -1 UNTIL I < 1
+               MOVE COEF(I) TO DISPLAY-COEF
+               DISPLAY FUNCTION TRIM(DISPLAY-COEF) WITH NO ADVANCING
+               IF I > 1
+                   DISPLAY "," WITH NO ADVANCING
+               END-IF
+           END-PERFORM
+           DISPLAY SPACE.
+
        ADD-POLYS.
            COMPUTE NEW-DEGREE = FUNCTION MAX(DEGREE O-DEGREE)
            PERFORM VARYING I FROM NEW-DEGREE BY -1 UNTIL I < 1
@@ -112,25 +197,139 @@ IDENTIFICATION DIVISION.
            END-PERFORM.
 
        MULTIPLY-POLYS.
+           *> I/J range over this operand's and the other operand's
+           *> own DEGREE/O-DEGREE, not the caller's configured ceiling
+           *> MAX-DEGREE - two degree-19 inputs legitimately produce a
+           *> degree-38 product, and stopping at MAX-DEGREE would
+           *> silently drop every term above it. PolynomialModule is
+           *> CALLed repeatedly within one run, so TEMP-ARRAY has to be
+           *> cleared here rather than trusted to still be zero from a
+           *> prior CALL.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 99
+               MOVE 0 TO TEMP-ARRAY(I)
+           END-PERFORM
            MOVE 0 TO TMP-DEGREE
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEGREE
                IF COEF(I) NOT = 0
-                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-DEGREE
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > O-DEGREE
                        IF O-COEF(J) NOT = 0
                            COMPUTE K = I + J - 1
-                           COMPUTE TEMP-RESULT = COEF(I) * O-COEF(J)
-                           ADD TEMP-RESULT TO TEMP-ARRAY(K)
-                           IF K > TMP-DEGREE
-                               MOVE K TO TMP-DEGREE
+                           IF K > 99
+                               DISPLAY "MUL: result exponent " K
+                                   " exceeds the 99-slot limit -"
+                                   " term dropped."
+                           ELSE
+                               COMPUTE TEMP-RESULT = COEF(I) * O-COEF(J)
+                               ADD TEMP-RESULT TO TEMP-ARRAY(K)
+                               IF K > TMP-DEGREE
+                                   MOVE K TO TMP-DEGREE
+                               END-IF
                            END-IF
                        END-IF
                    END-PERFORM
                END-IF
            END-PERFORM
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > TMP-DEGREE
-               MOVE TEMP-ARRAY(I) TO COEF(I)
+               MOVE I TO OVERFLOW-IDX
+               PERFORM STORE-COEF-FROM-TEMP
            END-PERFORM
-           MOVE TMP-DEGREE TO DEGREE.
+           PERFORM CLAMP-RESULT-DEGREE.
+
+       CLAMP-RESULT-DEGREE.
+           *> Shared by MULTIPLY-POLYS and COMPOSE-POLYS: both can
+           *> produce a result degree higher than the caller's
+           *> configured MAX-DEGREE-LIMIT. TMP-DEGREE holds the full,
+           *> untruncated result degree at this point; clamp DEGREE to
+           *> MAX-DEGREE-LIMIT and warn instead of letting the excess
+           *> terms silently reach a later operation that trusts
+           *> DEGREE is within the configured ceiling.
+           IF TMP-DEGREE > MAX-DEGREE-LIMIT
+               DISPLAY "Warning: result degree " TMP-DEGREE
+                   " exceeds the configured limit of "
+                   MAX-DEGREE-LIMIT " - higher-order terms dropped."
+               MOVE MAX-DEGREE-LIMIT TO DEGREE
+           ELSE
+               MOVE TMP-DEGREE TO DEGREE
+           END-IF.
+
+       STORE-COEF-FROM-TEMP.
+           *> Moves TEMP-ARRAY(OVERFLOW-IDX) into COEF(OVERFLOW-IDX),
+           *> guarding the move since TEMP-ARRAY is PIC S9(9) and COEF
+           *> is PIC S9(4) - MULTIPLY-POLYS and COMPOSE-POLYS can both
+           *> accumulate a product that exceeds +/-9999 before it gets
+           *> moved back, which would otherwise overflow silently.
+           IF FUNCTION ABS(TEMP-ARRAY(OVERFLOW-IDX)) > COEF-CEILING
+               DISPLAY "Overflow: coefficient at exponent "
+                   OVERFLOW-IDX " clamped to +/-" COEF-CEILING "."
+               IF TEMP-ARRAY(OVERFLOW-IDX) < 0
+                   COMPUTE COEF(OVERFLOW-IDX) = 0 - COEF-CEILING
+               ELSE
+                   MOVE COEF-CEILING TO COEF(OVERFLOW-IDX)
+               END-IF
+           ELSE
+               MOVE TEMP-ARRAY(OVERFLOW-IDX) TO COEF(OVERFLOW-IDX)
+           END-IF.
+
+       DIV-POLYS.
+           *> Long division of POLY-REC (dividend) by OTHER-REC
+           *> (divisor). Quotient overwrites POLY-REC; the remainder
+           *> is returned through REMAINDER-REC.
+           MOVE 0 TO DIV-Q-DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+               MOVE COEF(I) TO DIV-REM-ARRAY(I)
+               MOVE 0 TO DIV-QUOT-ARRAY(I)
+           END-PERFORM
+
+           IF O-DEGREE = 1 AND O-COEF(1) = 0
+               DISPLAY "DIV: cannot divide by the zero polynomial"
+           ELSE
+               PERFORM VARYING DIV-REM-DEGREE FROM DEGREE BY -1
+                       UNTIL DIV-REM-DEGREE < O-DEGREE
+                   IF DIV-REM-ARRAY(DIV-REM-DEGREE) NOT = 0
+                       COMPUTE DIV-SHIFT = DIV-REM-DEGREE - O-DEGREE
+                       COMPUTE DIV-FACTOR =
+                           DIV-REM-ARRAY(DIV-REM-DEGREE)
+                               / O-COEF(O-DEGREE)
+                       MOVE DIV-FACTOR
+                           TO DIV-QUOT-ARRAY(DIV-SHIFT + 1)
+                       IF DIV-SHIFT + 1 > DIV-Q-DEGREE
+                           COMPUTE DIV-Q-DEGREE = DIV-SHIFT + 1
+                       END-IF
+                       PERFORM VARYING J FROM 1 BY 1
+                               UNTIL J > O-DEGREE
+                           COMPUTE K = J + DIV-SHIFT
+                           COMPUTE DIV-REM-ARRAY(K) =
+                               DIV-REM-ARRAY(K)
+                                   - (DIV-FACTOR * O-COEF(J))
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+
+               *> Quotient defaults to zero(x) if nothing accumulated.
+               IF DIV-Q-DEGREE = 0
+                   MOVE 1 TO DIV-Q-DEGREE
+               END-IF
+
+               MOVE DIV-Q-DEGREE TO DEGREE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                   MOVE DIV-QUOT-ARRAY(I) TO COEF(I)
+               END-PERFORM
+
+               *> Remainder degree is the highest nonzero slot left in
+               *> DIV-REM-ARRAY, or zero(x). This is NOT always below
+               *> O-DEGREE: DIV-FACTOR is truncated integer division,
+               *> so an inexact step can leave a nonzero residual at
+               *> the very term it was meant to cancel, which is never
+               *> revisited by the downward DIV-REM-DEGREE loop above.
+               MOVE 1 TO REM-DEGREE
+               MOVE 0 TO REM-COEF(1)
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                   MOVE DIV-REM-ARRAY(I) TO REM-COEF(I)
+                   IF DIV-REM-ARRAY(I) NOT = 0
+                       MOVE I TO REM-DEGREE
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        DERIVE-POLY.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEGREE - 1
@@ -139,12 +338,38 @@ IDENTIFICATION DIVISION.
            END-PERFORM
            SUBTRACT 1 FROM DEGREE.
 
+       INTEGRATE-POLY.
+           *> Indefinite integral, mirroring DERIVE-POLY: COEF(I) at
+           *> exponent I-1 becomes COEF(I+1) at exponent I, divided by
+           *> the new exponent. The constant of integration is zero.
+           *> A polynomial already at the configured ceiling has no
+           *> room for the extra degree this produces, so refuse
+           *> rather than write COEF one past MAX-DEGREE-LIMIT.
+           IF DEGREE >= MAX-DEGREE-LIMIT
+               DISPLAY "INTEG: polynomial is already at the"
+                   " configured degree limit of " MAX-DEGREE-LIMIT
+                   " - integral not taken."
+           ELSE
+               PERFORM VARYING I FROM DEGREE BY -1 UNTIL I < 1
+                   COMPUTE J = I + 1
+                   COMPUTE COEF(J) = COEF(I) / I
+               END-PERFORM
+               MOVE 0 TO COEF(1)
+               ADD 1 TO DEGREE
+           END-IF.
+
        COMPOSE-POLYS.
-           *> TEMP-ARRAY holds the final result of the composition
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+           *> TEMP-ARRAY holds the final result of the composition.
+           *> Composing two polynomials can reach exponents above
+           *> MAX-DEGREE (the configured ceiling) well before it
+           *> reaches TEMP-ARRAY's physical 99-slot cap, so every loop
+           *> below that used to stop at MAX-DEGREE now clears/scans
+           *> the full 99 slots, and the K-loop that walks q(x)'s own
+           *> coefficients is bounded by its true O-DEGREE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 99
                MOVE 0 TO TEMP-ARRAY(I)
            END-PERFORM
-       
+
            *> TEMP-POWER will hold q(x)^i
            *> Start with TEMP-POWER = 1 (i.e., q(x)^0)
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEGREE
@@ -154,43 +379,63 @@ IDENTIFICATION DIVISION.
                    MOVE 1 TO TMP-DEGREE
                ELSE
                    *> Multiply TEMP-POWER by q(x)
-                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-DEGREE
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 99
                        MOVE 0 TO TEMP-ARRAY(J)
                    END-PERFORM
                    PERFORM VARYING J FROM 1 BY 1 UNTIL J > TMP-DEGREE
                        IF COEF(J) NOT = 0
-                           PERFORM VARYING K FROM 1 BY 1 UNTIL K > MAX-DEGREE
+                           PERFORM VARYING K FROM 1 BY 1 UNTIL K > O-DEGREE
                                IF O-COEF(K) NOT = 0
                                    COMPUTE X = J + K - 1
-                                   COMPUTE TEMP-ARRAY(X) = TEMP-ARRAY(X) + (COEF(J) * O-COEF(K))
+                                   IF X > 99
+                                       DISPLAY "COMP: result exponent "
+                                           X " exceeds the 99-slot"
+                                           " limit - term dropped."
+                                   ELSE
+                                       COMPUTE TEMP-ARRAY(X) =
+                                           TEMP-ARRAY(X)
+                                           + (COEF(J) * O-COEF(K))
+                                   END-IF
                                END-IF
                            END-PERFORM
                        END-IF
                    END-PERFORM
                    *> Copy result back to COEF for next multiplication
-                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-DEGREE
-                       MOVE TEMP-ARRAY(J) TO COEF(J)
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 99
+                       MOVE J TO OVERFLOW-IDX
+                       PERFORM STORE-COEF-FROM-TEMP
                    END-PERFORM
                END-IF
-       
+
                *> Multiply q(x)^i by COEF(i) from p(x)
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-DEGREE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 99
                    IF COEF(J) NOT = 0
                        COMPUTE TEMP-ARRAY(J) = TEMP-ARRAY(J) + COEF(J) * COEF(I)
                    END-IF
                END-PERFORM
            END-PERFORM
-       
-           *> Store result back in COEF
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
-               MOVE TEMP-ARRAY(I) TO COEF(I)
+
+           *> Store result back in COEF and find the true final degree
+           *> across the full 99-slot range, then clamp/warn the same
+           *> way MULTIPLY-POLYS does if it exceeds MAX-DEGREE-LIMIT.
+           MOVE 0 TO TMP-DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 99
+               MOVE I TO OVERFLOW-IDX
+               PERFORM STORE-COEF-FROM-TEMP
                IF TEMP-ARRAY(I) NOT = 0
-                   MOVE I TO DEGREE
+                   MOVE I TO TMP-DEGREE
                END-IF
-           END-PERFORM.
-       
+           END-PERFORM
+           PERFORM CLAMP-RESULT-DEGREE.
 
        EVALUATE-POLY.
+           PERFORM EVAL-AT-POINT
+           MOVE TEMP-RESULT TO DISPLAY-COEF
+           DISPLAY FUNCTION TRIM(DISPLAY-COEF).
+
+       EVAL-AT-POINT.
+           *> Leaves p(EVAL-VALUE) in TEMP-RESULT without displaying it,
+           *> so ROOT-POLY can reuse the same evaluation logic.
            COMPUTE TEMP-RESULT = 0
            COMPUTE TEMP-POWER = 1
            PERFORM VARYING I FROM DEGREE BY -1 UNTIL I < 1
@@ -200,6 +445,123 @@ IDENTIFICATION DIVISION.
                END-PERFORM
                COMPUTE TEMP-RESULT = TEMP-RESULT  + (TEMP-POWER * COEF(I))
                COMPUTE TEMP-POWER = 1
+           END-PERFORM.
+
+       ROOT-POLY.
+           *> Newton's method: x := x - p(x)/p'(x), starting from the
+           *> guess passed in through EVAL-VALUE and returning the
+           *> estimate the same way. COEF/DEGREE are integer fields, so
+           *> this only locates integer roots (or stalls just short of
+           *> one); it stops after ROOT-MAX-ITER passes either way.
+           MOVE DEGREE TO ROOT-SAVE-DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+               MOVE COEF(I) TO ROOT-SAVE-COEF(I)
            END-PERFORM
-           MOVE TEMP-RESULT TO DISPLAY-COEF
-           DISPLAY FUNCTION TRIM(DISPLAY-COEF).
+
+           PERFORM DERIVE-POLY
+           MOVE DEGREE TO ROOT-DERIV-DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+               MOVE COEF(I) TO ROOT-DERIV-COEF(I)
+           END-PERFORM
+
+           MOVE ROOT-SAVE-DEGREE TO DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+               MOVE ROOT-SAVE-COEF(I) TO COEF(I)
+           END-PERFORM
+
+           MOVE EVAL-VALUE TO ROOT-X
+           MOVE 0 TO ROOT-ITER
+           MOVE "N" TO ROOT-CONVERGED
+
+           PERFORM UNTIL ROOT-CONVERGED = "Y"
+                   OR ROOT-ITER >= ROOT-MAX-ITER
+               MOVE ROOT-X TO EVAL-VALUE
+               PERFORM EVAL-AT-POINT
+               MOVE TEMP-RESULT TO ROOT-FX
+
+               IF ROOT-FX = 0
+                   MOVE "Y" TO ROOT-CONVERGED
+               ELSE
+                   MOVE ROOT-DERIV-DEGREE TO DEGREE
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                       MOVE ROOT-DERIV-COEF(I) TO COEF(I)
+                   END-PERFORM
+                   PERFORM EVAL-AT-POINT
+                   MOVE TEMP-RESULT TO ROOT-FPX
+
+                   MOVE ROOT-SAVE-DEGREE TO DEGREE
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                       MOVE ROOT-SAVE-COEF(I) TO COEF(I)
+                   END-PERFORM
+
+                   IF ROOT-FPX = 0
+                       DISPLAY "ROOT: derivative is zero - stopping."
+                       MOVE "Y" TO ROOT-CONVERGED
+                   ELSE
+                       COMPUTE ROOT-X = ROOT-X - (ROOT-FX / ROOT-FPX)
+                   END-IF
+               END-IF
+               ADD 1 TO ROOT-ITER
+           END-PERFORM
+
+           MOVE ROOT-X TO EVAL-VALUE
+           MOVE ROOT-X TO DISPLAY-COEF
+           DISPLAY "Root estimate after " ROOT-ITER
+               " iteration(s): " FUNCTION TRIM(DISPLAY-COEF).
+
+       GCD-POLYS.
+           *> Euclidean algorithm: gcd(a,b) = gcd(b, a mod b), using
+           *> DIV-POLYS to get the remainder each pass, stopping when
+           *> b becomes the zero polynomial. Result replaces POLY-REC;
+           *> OTHER-REC and REMAINDER-REC are left as DIV-POLYS leaves
+           *> them on the final pass.
+           MOVE DEGREE TO GCD-A-DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+               MOVE COEF(I) TO GCD-A-COEF(I)
+           END-PERFORM
+           MOVE O-DEGREE TO GCD-B-DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+               MOVE O-COEF(I) TO GCD-B-COEF(I)
+           END-PERFORM
+
+           PERFORM UNTIL GCD-B-DEGREE = 1 AND GCD-B-COEF(1) = 0
+               MOVE GCD-A-DEGREE TO DEGREE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                   MOVE GCD-A-COEF(I) TO COEF(I)
+               END-PERFORM
+               MOVE GCD-B-DEGREE TO O-DEGREE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                   MOVE GCD-B-COEF(I) TO O-COEF(I)
+               END-PERFORM
+
+               PERFORM DIV-POLYS
+
+               MOVE GCD-B-DEGREE TO GCD-A-DEGREE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                   MOVE GCD-B-COEF(I) TO GCD-A-COEF(I)
+               END-PERFORM
+               MOVE REM-DEGREE TO GCD-B-DEGREE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                   MOVE REM-COEF(I) TO GCD-B-COEF(I)
+               END-PERFORM
+           END-PERFORM
+
+           MOVE GCD-A-DEGREE TO DEGREE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+               MOVE GCD-A-COEF(I) TO COEF(I)
+           END-PERFORM.
+
+       EQ-POLYS.
+           *> Compares DEGREE and every COEF(I) between POLY-REC and
+           *> OTHER-REC, leaving "Y" or "N" in EQ-RESULT. Neither
+           *> record is changed.
+           MOVE "Y" TO EQ-RESULT
+           IF DEGREE NOT = O-DEGREE
+               MOVE "N" TO EQ-RESULT
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-DEGREE
+                   IF COEF(I) NOT = O-COEF(I)
+                       MOVE "N" TO EQ-RESULT
+                   END-IF
+               END-PERFORM
+           END-IF.
