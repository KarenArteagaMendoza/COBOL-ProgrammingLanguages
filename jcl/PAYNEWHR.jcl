@@ -0,0 +1,42 @@
+//PAYNEWHR JOB (ACCTNO),'OVERNIGHT NEW HIRE LOAD',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*  Overnight batch load of new-hire transactions into EMPLOYEE.DAT,
+//*  with a control-total check against the EMPCKPT.DAT checkpoint
+//*  this run produces. STEP020 always runs (even behind an abend in
+//*  STEP010) so the restart point is reported either way; STEP030 is
+//*  the recovery step and only runs when STEP020 didn't come back
+//*  clean.
+//*
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//*
+//STEP010  EXEC PGM=SAVEEMP
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE,DISP=SHR
+//NEWHIRES DD DSN=PROD.PAYROLL.NEWHIRES.TODAY,DISP=SHR
+//AUDITLOG DD DSN=PROD.PAYROLL.AUDITLOG,DISP=MOD
+//EMPCKPT  DD DSN=PROD.PAYROLL.EMPCKPT,DISP=SHR
+//SYSIN    DD *
+JSMITH
+PAYROLL1
+B
+/*
+//*
+//*  Verify this run's record count and salary total against the
+//*  expected control totals punched below. Runs even if STEP010
+//*  abended, so EMPCKPT.DAT's last-checkpointed restart point still
+//*  gets reported.
+//*
+//STEP020  EXEC PGM=VERCTL,COND=EVEN
+//EMPCKPT  DD DSN=PROD.PAYROLL.EMPCKPT,DISP=SHR
+//SYSIN    DD *
+00050000012345600
+/*
+//*
+//*  Recovery step. Bypassed when STEP020 returns 0 (totals balanced
+//*  and STEP010 completed normally); otherwise this is the restart
+//*  point - operations resubmits STEP010 with NEWHIRES.TODAY trimmed
+//*  to the transactions at and after the Employee ID STEP020
+//*  reported, rather than reloading the whole run.
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=((0,EQ,STEP020),EVEN)
+//*
